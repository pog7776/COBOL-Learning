@@ -0,0 +1,52 @@
+//SINTEST  JOB (ACCTNO),'WAVE BANNER',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  SINTEST - NIGHTLY SINE/COS/TAN WAVE BANNER GENERATION.      *
+//*  RUNS AS STEP SINT010 IN THE OVERNIGHT BATCH CYCLE, AFTER THE*
+//*  REPORT-SEPARATOR PAGES ARE STAGED AND BEFORE THE PRINT       *
+//*  DISTRIBUTION STEP PICKS UP WAVEOUT.                           *
+//*--------------------------------------------------------------*
+//*
+//SINT010  EXEC PGM=SINTEST,
+//             PARM='0050,0001,1000,S,0030,0001'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*        WAVEOUT IS A GDG (BASE PROD.SINTEST.BANNER, PRE-DEFINED   *
+//*        VIA IDCAMS) SO EVERY NIGHT'S RUN CATALOGS A NEW           *
+//*        GENERATION INSTEAD OF COLLIDING WITH A FIXED DSN ALREADY  *
+//*        CATALOGED BY THE PRIOR RUN.  DISP KEEPS (RATHER THAN      *
+//*        DELETES) THE GENERATION ON ABEND: A RESTARTED RUN OPENS A *
+//*        FRESH (+1) GENERATION OF ITS OWN AND ONLY WRITES THE      *
+//*        POST-CHECKPOINT TAIL, SO A NIGHT THAT ABENDS AND RESTARTS *
+//*        LEAVES TWO GENERATIONS - THE ABORTED RUN'S PARTIAL BANNER *
+//*        AND THE RESTARTED RUN'S TAIL - RATHER THAN ONE COMBINED   *
+//*        ARCHIVE.  SINT020/PRTDIST MUST CONCATENATE BOTH WHEN A    *
+//*        RESTART OCCURRED; SEE IMPLEMENTATION NOTES.  KEEPING THE  *
+//*        GENERATION INSTEAD OF DELETING IT IS WHAT MAKES THAT      *
+//*        RECOVERY POSSIBLE AT ALL, VERSUS SILENTLY LOSING THE      *
+//*        ABORTED RUN'S OUTPUT.                                      *
+//WAVEOUT  DD DSN=PROD.SINTEST.BANNER(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(15,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//MSGIN    DD DSN=PROD.SINTEST.MSGIN,DISP=SHR
+//*        CKPTFILE IS PRE-ALLOCATED ONCE (EMPTY) OUTSIDE THIS JOB   *
+//*        STREAM.  DISP=OLD LEAVES THE PROGRAM'S OWN OPEN OUTPUT TO *
+//*        REWRITE FROM THE START OF THE DATASET EACH TIME, SO THE   *
+//*        SINGLE CHECKPOINT RECORD IS TRULY REPLACED (NOT APPENDED  *
+//*        TO) BOTH DURING A RUN AND WHEN 9000-TERMINATE CLEARS IT.  *
+//CKPTFILE DD DSN=PROD.SINTEST.CKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=52,BLKSIZE=5200)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  SINT020 ONLY RUNS IF SINT010 COMPLETED CLEAN.  IT HANDS THE *
+//*  ARCHIVED BANNER DATASET TO THE STANDARD PRINT/REPORT-PACKAGE*
+//*  DISTRIBUTION PROCEDURE ALREADY USED BY THE REST OF THE      *
+//*  OVERNIGHT CYCLE.  (0) PICKS UP THE GENERATION SINT010 JUST   *
+//*  CREATED IN THIS SAME JOB.                                    *
+//*--------------------------------------------------------------*
+//SINT020  EXEC PROC=PRTDIST,COND=(4,LT,SINT010),
+//             DSNAME='PROD.SINTEST.BANNER(0)'
+//*
