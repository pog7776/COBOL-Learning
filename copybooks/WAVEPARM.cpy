@@ -0,0 +1,21 @@
+      *================================================================*
+      *  WAVEPARM.CPY                                                  *
+      *                                                                 *
+      *  DEFAULT WAVE-GENERATION PARAMETERS FOR THE SINTEST BANNER      *
+      *  PROGRAM.  THESE VALUES ARE USED ONLY WHEN THE EXEC STATEMENT   *
+      *  DOES NOT SUPPLY A PARM STRING -- OTHERWISE THE PARM OVERRIDES  *
+      *  EACH FIELD BELOW.  KEEPING THE DEFAULTS IN A COPYBOOK LETS ANY *
+      *  SHOP RETUNE THE BANNER SHAPE BY RE-ASSEMBLING THE COPYBOOK     *
+      *  RATHER THAN EDITING THE PROGRAM SOURCE.                        *
+      *                                                                 *
+      *  HISTORY                                                        *
+      *    2026-08-08  RWB  ORIGINAL - REPLACES HARDCODED 01-LEVEL       *
+      *                      VALUE CLAUSES THAT LIVED IN SINTEST.        *
+      *================================================================*
+       01  WB-DEFAULT-PARMS.
+           05  WB-DEFAULT-AMPLITUDE        PIC 9(4)  VALUE 0050.
+           05  WB-DEFAULT-OFFSET           PIC 9(4)  VALUE 0001.
+           05  WB-DEFAULT-ITERATIONS       PIC 9(5)  VALUE 01000.
+           05  WB-DEFAULT-MODE-SWITCH      PIC X(01) VALUE "S".
+           05  WB-DEFAULT-TRAIL-AMPLITUDE  PIC 9(4)  VALUE 0030.
+           05  WB-DEFAULT-TRAIL-OFFSET     PIC 9(4)  VALUE 0001.
