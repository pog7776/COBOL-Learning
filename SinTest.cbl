@@ -1,52 +1,714 @@
-       program-id. SinTest.
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-
-       01  AMPLITUDE PIC 9(4) VALUE 50.
-       01  OFFSET PIC 9(4) VALUE 1.
-       01  ITERATIONS PIC 9(4) VALUE 1000.
-       
-       01  DECIMAL-VAL PIC S99V9(5) VALUE 0.0.
-       01  DEC-CALCULATED PIC S99V9(5).
-       01  ROUND-INT PIC 9(4).
-
-       01  SPACE-COUNTER PIC 9(4) VALUE 0.
-
-       01  MESSAGE-STRING  pic x(5)  value "COBOL".
-
-       linkage section.
-
-       procedure division.
-
-           PERFORM ITERATIONS TIMES
-
-      *>       Calculate spaces needed
-               COMPUTE DEC-CALCULATED = FUNCTION SIN (DECIMAL-VAL)
-               COMPUTE DEC-CALCULATED = DEC-CALCULATED + OFFSET
-               COMPUTE DEC-CALCULATED = DEC-CALCULATED * AMPLITUDE
-               COMPUTE DEC-CALCULATED ROUNDED = DEC-CALCULATED
-      
-      *>       Round to int so we can use it as a counter
-               COMPUTE ROUND-INT = DEC-CALCULATED
-
-      *>       Reset counter and loop for all needed spaces
-               COMPUTE SPACE-COUNTER = 0
-               PERFORM UNTIL SPACE-COUNTER = ROUND-INT
-      *>           NO ADVANCING to stop new line
-                   DISPLAY " " NO ADVANCING
-                   ADD 1 TO SPACE-COUNTER
-               END-PERFORM
-
-                 DISPLAY MESSAGE-STRING
-      *>         DISPLAY DEC-CALCULATED
-               
-               COMPUTE DECIMAL-VAL = DECIMAL-VAL + 0.1
-           END-PERFORM.
-           
-           goback.
-
-       end program SinTest.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SINTEST.
+000030 AUTHOR. R W BENSON.
+000040 INSTALLATION. OPERATIONS SUPPORT - BATCH REPORTING.
+000050 DATE-WRITTEN. 2024-02-11.
+000060 DATE-COMPILED.
+000070*================================================================*
+000080*  MODIFICATION HISTORY                                          *
+000090*    2024-02-11  RWB  ORIGINAL - SINE WAVE BANNER, CONSOLE ONLY. *
+000100*    2026-08-08  RWB  EXTERNALIZED AMPLITUDE/OFFSET/ITERATIONS   *
+000110*                      TO A PARM/COPYBOOK-DRIVEN LINKAGE RECORD  *
+000120*                      SO THE BANNER SHAPE AND RUN LENGTH CAN BE *
+000130*                      RETUNED PER JOB WITHOUT A RECOMPILE.      *
+000140*    2026-08-08  RWB  ADDED WAVE-BANNER-OUT PRINT DATASET WITH A *
+000150*                      RUN-DATE/TIME HEADER AND PAGE BREAKS SO   *
+000160*                      THE BANNER CAN BE ARCHIVED/PRINTED.       *
+000170*    2026-08-08  RWB  ADDED BOUNDS CHECK BEFORE DEC-CALCULATED IS*
+000180*                      MOVED INTO THE UNSIGNED ROUND-INT FIELD - *
+000190*                      NEGATIVE VALUES ARE NOW FLOORED TO ZERO   *
+000200*                      AND LOGGED INSTEAD OF SILENTLY TRUNCATED. *
+000210*    2026-08-08  RWB  ADDED MODE-SWITCH TO PICK SIN/COS/TAN WAVE *
+000220*                      SHAPES, WITH TAN CLAMPING FOR ASYMPTOTES.*
+000230*    2026-08-08  RWB  ADDED CHECKPOINT/RESTART LOGIC SO A MID-RUN*
+000240*                      ABEND RESUMES FROM THE LAST CHECKPOINT    *
+000250*                      INSTEAD OF FROM ITERATION ONE.            *
+000260*    2026-08-08  RWB  ADDED MIN/MAX/AVERAGE ACCUMULATORS FOR     *
+000270*                      ROUND-INT AND AN END-OF-RUN STATISTICS    *
+000280*                      TRAILER.                                  *
+000290*    2026-08-08  RWB  MESSAGE-STRING NOW COMES FROM AN INPUT     *
+000300*                      MESSAGE FILE, ONE BANNER PER RECORD, IN   *
+000310*                      PLACE OF THE OLD HARDCODED LITERAL.       *
+000320*    2026-08-08  RWB  ADDED A SECOND, INDEPENDENT TRAILING       *
+000330*                      AMPLITUDE/OFFSET PAIR SO THE MESSAGE BOBS *
+000340*                      ON BOTH SIDES INSTEAD OF JUST DRIFTING    *
+000350*                      LEFT-TO-RIGHT.                            *
+000360*    2026-08-08  RWB  REPLACED THE PER-CHARACTER SPACE-PADDING   *
+000370*                      LOOP WITH A SINGLE COMPUTED-LENGTH, PRE-  *
+000380*                      BUILT OUTPUT LINE SO LARGE ITERATIONS RUNS*
+000390*                      NO LONGER ISSUE ONE DISPLAY PER SPACE.    *
+000392*    2026-08-08  RWB  MOVED THE WB-MSG-INDEX INCREMENT FROM THE  *
+000394*                      TOP OF 2000-PROCESS-ONE-MESSAGE TO THE    *
+000396*                      NEXT-MESSAGE PRIMING READ SO A CHECKPOINT *
+000397*                      TAKEN MID-RENDER NO LONGER RECORDS THE    *
+000398*                      WRONG MESSAGE NUMBER FOR RESTART.         *
+000399*    2026-08-08  RWB  GDG'D WAVEOUT, SWITCHED CKPTFILE TO OLD/   *
+000400*                      CATLG SO REPEAT NIGHTLY RUNS DON'T ABEND  *
+000401*                      AND RESTART SEES A TRUE LEFTOVER CHECKPT. *
+000402*    2026-08-08  RWB  CLAMPED COMBINED PAD WIDTH TO THE PRINTER  *
+000403*                      LINE SIZE SO THE ARCHIVE COPY CAN NO      *
+000404*                      LONGER DIVERGE FROM THE CONSOLE DISPLAY.  *
+000405*    2026-08-08  RWB  ADDED THE SAME NEGATIVE-VALUE WARNING TO   *
+000406*                      THE TRAILING WAVE, ADDED A HIGH-BOUND     *
+000407*                      CHECK FOR BOTH WAVES, CLAMP TAN ON THE    *
+000408*                      RAW FLOATING RESULT BEFORE IT IS STORED,  *
+000409*                      AND REDUCE DECIMAL-VAL MODULO 2*PI SO LONG*
+000410*                      RUNS DON'T HIT A PHASE DISCONTINUITY.     *
+000411*================================================================*
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER. IBM-370.
+000440 OBJECT-COMPUTER. IBM-370.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT WAVE-BANNER-OUT ASSIGN TO WAVEOUT
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WB-OUT-FILE-STATUS.
+000500     SELECT INPUT-MESSAGE-FILE ASSIGN TO MSGIN
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS IM-FILE-STATUS.
+000530     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS CK-FILE-STATUS.
+000560*
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590*----------------------------------------------------------------*
+000600*  WAVE-BANNER-OUT - ARCHIVED/PRINTED COPY OF THE BANNER.  FIRST *
+000610*  BYTE IS STANDARD ANSI/ASA PRINTER CARRIAGE CONTROL.           *
+000620*----------------------------------------------------------------*
+000630 FD  WAVE-BANNER-OUT
+000640     RECORDING MODE IS F
+000650     LABEL RECORDS ARE STANDARD.
+000660 01  WB-OUT-RECORD.
+000670     05  WB-OUT-CONTROL          PIC X(01).
+000680     05  WB-OUT-TEXT              PIC X(132).
+000690*----------------------------------------------------------------*
+000700*  INPUT-MESSAGE-FILE - ONE BANNER MESSAGE PER RECORD.           *
+000710*----------------------------------------------------------------*
+000720 FD  INPUT-MESSAGE-FILE
+000730     RECORDING MODE IS F
+000740     LABEL RECORDS ARE STANDARD.
+000750 01  IM-MESSAGE-RECORD           PIC X(05).
+000760*----------------------------------------------------------------*
+000770*  CHECKPOINT-FILE - LAST SAVED POSITION FOR RESTART.            *
+000780*----------------------------------------------------------------*
+000790 FD  CHECKPOINT-FILE
+000800     RECORDING MODE IS F
+000810     LABEL RECORDS ARE STANDARD.
+000820 01  CK-CHECKPOINT-RECORD.
+000830     05  CK-MSG-INDEX             PIC 9(04).
+000840     05  CK-ITER-NUM              PIC 9(05).
+000850     05  CK-DECIMAL-VAL           PIC S99V9(05).
+000852     05  CK-MIN-ROUND-INT         PIC 9(04).
+000854     05  CK-MAX-ROUND-INT         PIC 9(04).
+000856     05  CK-TOTAL-ROUND-INT       PIC 9(09).
+000858     05  CK-SAMPLE-COUNT          PIC 9(09).
+000859     05  CK-NEGATIVE-WARN-COUNT   PIC 9(05).
+000861     05  CK-RANGE-WARN-COUNT      PIC 9(05).
+000862*
+000870 WORKING-STORAGE SECTION.
+000880*----------------------------------------------------------------*
+000890*  STANDALONE COUNTERS AND SWITCHES.                             *
+000900*----------------------------------------------------------------*
+000910 77  WB-OUT-FILE-STATUS           PIC X(02) VALUE "00".
+000920 77  IM-FILE-STATUS                PIC X(02) VALUE "00".
+000930 77  CK-FILE-STATUS                PIC X(02) VALUE "00".
+000940 77  WB-EOF-SWITCH                 PIC X(01) VALUE "N".
+000950     88  WB-EOF-MESSAGES                     VALUE "Y".
+000960 77  WB-RESTART-SWITCH             PIC X(01) VALUE "N".
+000970     88  WB-RESTART-AVAILABLE                VALUE "Y" FALSE "N".
+000980 77  WB-NEGATIVE-WARN-COUNT       PIC 9(05) VALUE 0.
+000985 77  WB-RANGE-WARN-COUNT          PIC 9(05) VALUE 0.
+000990*
+001000*----------------------------------------------------------------*
+001010*  COPY WAVEPARM - SHOP-WIDE DEFAULT WAVE PARAMETERS.            *
+001020*----------------------------------------------------------------*
+001030     COPY WAVEPARM.
+001040*
+001050*----------------------------------------------------------------*
+001060*  WAVE-GENERATION PARAMETERS - NOW POPULATED FROM THE PARM      *
+001070*  STRING OR, WHEN NONE IS SUPPLIED, FROM THE WB-DEFAULT-PARMS   *
+001080*  COPIED ABOVE.  NO LONGER HARDCODED VALUE CLAUSES.             *
+001090*----------------------------------------------------------------*
+001100 01  AMPLITUDE                     PIC 9(04).
+001110 01  OFFSET                        PIC 9(04).
+001120 01  ITERATIONS                    PIC 9(05).
+001130 01  MODE-SWITCH                   PIC X(01).
+001140     88  MODE-IS-SIN                          VALUE "S".
+001150     88  MODE-IS-COS                          VALUE "C".
+001160     88  MODE-IS-TAN                          VALUE "T".
+001170 01  TRAIL-AMPLITUDE               PIC 9(04).
+001180 01  TRAIL-OFFSET                  PIC 9(04).
+001190*
+001200 01  DECIMAL-VAL                   PIC S99V9(05) VALUE 0.0.
+001202*----------------------------------------------------------------*
+001204*  WB-TWO-PI - DECIMAL-VAL IS REDUCED MODULO THIS EVERY POINT SO *
+001206*  A LONG RUN (TENS OF THOUSANDS OF ITERATIONS) NEVER WRAPS THE  *
+001208*  FIELD'S TWO INTEGER DIGITS AND JUMPS THE WAVE'S PHASE.        *
+001210*----------------------------------------------------------------*
+001212 01  WB-TWO-PI                     PIC 9V9(05) VALUE 6.28319.
+001214*
+001220 01  DEC-CALCULATED                PIC S9(04)V9(05).
+001222 01  WB-TRIG-RAW                   COMP-2.
+001223*----------------------------------------------------------------*
+001225*  WB-CALC-RAW HOLDS THE FULL (TRIG + OFFSET) * AMPLITUDE        *
+001226*  PRODUCT AT FLOATING-POINT WIDTH SO A LARGE PARM-SUPPLIED      *
+001227*  AMPLITUDE/OFFSET CANNOT OVERFLOW DEC-CALCULATED BEFORE        *
+001228*  3300-VALIDATE-ROUND-INT GETS A CHANCE TO CLAMP AND WARN ON    *
+001229*  IT.  DEC-CALCULATED ITSELF IS SIZED TO ROUND-INT'S FULL       *
+001233*  4-DIGIT RANGE (PIC S9(04)V9(05)) SO A CLAMPED VALUE OF 9999   *
+001234*  CAN ACTUALLY BE STORED INTO IT, NOT JUST INTO WB-CALC-RAW.    *
+001230*----------------------------------------------------------------*
+001231 01  WB-CALC-RAW                   COMP-2.
+001224 01  ROUND-INT                     PIC 9(04).
+001230*
+001240 01  TRAIL-DEC-CALC          PIC S9(04)V9(05).
+001242 01  WB-TR-TRIG-RAW             COMP-2.
+001243 01  WB-TR-CALC-RAW                COMP-2.
+001250 01  TRAIL-ROUND-INT               PIC 9(04).
+001260*
+001270 01  SPACE-COUNTER                 PIC 9(04) VALUE 0.
+001280*
+001290 01  MESSAGE-STRING                PIC X(05) VALUE SPACES.
+001300*
+001310*----------------------------------------------------------------*
+001320*  WORK FIELDS FOR THE MAIN CONTROL LOOPS.                       *
+001330*----------------------------------------------------------------*
+001340 01  WB-MSG-INDEX                  PIC 9(04) VALUE 0.
+001350 01  WB-SKIP-COUNT                 PIC 9(04) VALUE 0.
+001360 01  WB-ITER-NUM                   PIC 9(05) VALUE 0.
+001370 01  WB-START-ITER                 PIC 9(05) VALUE 1.
+001380 01  CHECKPOINT-INTERVAL           PIC 9(04) VALUE 0100.
+001390 01  WB-DIVIDE-QUOTIENT            PIC 9(05).
+001400 01  WB-DIVIDE-REMAINDER           PIC 9(05).
+001410*
+001420*----------------------------------------------------------------*
+001430*  OUTPUT-LINE BUILD AREA (REPLACES THE OLD SPACE-AT-A-TIME      *
+001440*  DISPLAY LOOP).  WB-SPACE-FILL IS A REUSABLE BLANK SOURCE FOR  *
+001450*  REFERENCE-MODIFIED STRING MOVES.  LEADING PAD, MESSAGE, AND   *
+001452*  TRAILING PAD ARE CLAMPED TO FIT THE 132-BYTE PRINT LINE SO    *
+001454*  THE ARCHIVED COPY NEVER DIVERGES FROM THE CONSOLE DISPLAY.    *
+001460*----------------------------------------------------------------*
+001470 01  WB-SPACE-FILL                 PIC X(127) VALUE SPACES.
+001480 01  WB-PADDED-LINE                PIC X(132) VALUE SPACES.
+001490 01  WB-MAX-PAD-LEN                PIC 9(04) VALUE 0127.
+001500 01  WB-MSG-START                  PIC 9(04) VALUE 0.
+001510 01  WB-TRAIL-START                PIC 9(04) VALUE 0.
+001515 01  WB-TRAIL-LIMIT                PIC 9(04) VALUE 0.
+001520*
+001530*----------------------------------------------------------------*
+001540*  END-OF-RUN STATISTICS ACCUMULATORS FOR ROUND-INT.             *
+001550*----------------------------------------------------------------*
+001560 01  WB-MIN-ROUND-INT              PIC 9(04) VALUE 9999.
+001570 01  WB-MAX-ROUND-INT              PIC 9(04) VALUE 0.
+001580 01  WB-TOTAL-ROUND-INT            PIC 9(09) VALUE 0.
+001590 01  WB-SAMPLE-COUNT               PIC 9(09) VALUE 0.
+001600 01  WB-AVERAGE-ROUND-INT          PIC 9(04)V9(02) VALUE 0.
+001610*
+001620*----------------------------------------------------------------*
+001630*  RUN-DATE/TIME HEADER FOR THE OUTPUT FILE.                     *
+001640*----------------------------------------------------------------*
+001650 01  WB-RUN-DATE                   PIC 9(08).
+001660 01  WB-RUN-TIME                   PIC 9(08).
+001670 01  WB-HEADER-LINE.
+001680     05  FILLER                PIC X(16) VALUE "SINTEST BANNER ".
+001690     05  WB-HDR-DATE                PIC 9(08).
+001700     05  FILLER                    PIC X(03) VALUE " AT".
+001710     05  WB-HDR-TIME                PIC 9(08).
+001720     05  FILLER                    PIC X(80) VALUE SPACES.
+001730*
+001740 LINKAGE SECTION.
+001750*----------------------------------------------------------------*
+001760*  LS-PARM-AREA - STANDARD MVS PARM PASSING CONVENTION: A BINARY *
+001770*  LENGTH HALFWORD FOLLOWED BY THE PARM TEXT FROM THE EXEC       *
+001780*  STATEMENT.  FORMAT IS A COMMA-DELIMITED POSITIONAL LIST:      *
+001790*  AMPLITUDE,OFFSET,ITERATIONS,MODE-SWITCH,TRAIL-AMPL,TRAIL-OFF  *
+001800*----------------------------------------------------------------*
+001810 01  LS-PARM-AREA.
+001820     05  LS-PARM-LEN                PIC S9(04) COMP.
+001830     05  LS-PARM-TEXT                PIC X(80).
+001840*
+001850 PROCEDURE DIVISION USING LS-PARM-AREA.
+001860*
+001870 0000-MAINLINE-CONTROL.
+001880     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001890     PERFORM 2000-PROCESS-ONE-MESSAGE THRU 2000-EXIT
+001900         UNTIL WB-EOF-MESSAGES.
+001910     PERFORM 8000-WRITE-STATISTICS-TRAILER THRU 8000-EXIT.
+001920     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001930     GOBACK.
+001940 0000-MAINLINE-EXIT.
+001950     EXIT.
+001960*
+001970*----------------------------------------------------------------*
+001980*  1000-INITIALIZE - RESOLVE PARAMETERS, OPEN FILES, WRITE THE   *
+001990*  RUN HEADER AND CHECK FOR A PRIOR CHECKPOINT.                  *
+002000*----------------------------------------------------------------*
+002010 1000-INITIALIZE.
+002020     IF LS-PARM-LEN > 0
+002030         PERFORM 1100-PARSE-PARM THRU 1100-EXIT
+002040     ELSE
+002050         MOVE WB-DEFAULT-AMPLITUDE       TO AMPLITUDE
+002060         MOVE WB-DEFAULT-OFFSET          TO OFFSET
+002070         MOVE WB-DEFAULT-ITERATIONS      TO ITERATIONS
+002080         MOVE WB-DEFAULT-MODE-SWITCH     TO MODE-SWITCH
+002090         MOVE WB-DEFAULT-TRAIL-AMPLITUDE TO TRAIL-AMPLITUDE
+002100         MOVE WB-DEFAULT-TRAIL-OFFSET    TO TRAIL-OFFSET
+002110     END-IF
+002120*
+002130     IF NOT MODE-IS-SIN AND NOT MODE-IS-COS AND NOT MODE-IS-TAN
+002140         MOVE "S" TO MODE-SWITCH
+002150     END-IF
+002160*
+002170     OPEN OUTPUT WAVE-BANNER-OUT.
+002172     IF WB-OUT-FILE-STATUS NOT = "00"
+002174         DISPLAY "SINTEST - FATAL: WAVEOUT OPEN FAILED, STATUS "
+002176             WB-OUT-FILE-STATUS
+002178         MOVE 16 TO RETURN-CODE
+002179         GOBACK
+002180     END-IF.
+002181     OPEN INPUT INPUT-MESSAGE-FILE.
+002182     IF IM-FILE-STATUS NOT = "00"
+002184         DISPLAY "SINTEST - FATAL: MSGIN OPEN FAILED, STATUS "
+002186             IM-FILE-STATUS
+002188         MOVE 16 TO RETURN-CODE
+002189         GOBACK
+002190     END-IF.
+002192     ACCEPT WB-RUN-DATE FROM DATE YYYYMMDD.
+002200     ACCEPT WB-RUN-TIME FROM TIME.
+002210     MOVE WB-RUN-DATE TO WB-HDR-DATE.
+002220     MOVE WB-RUN-TIME TO WB-HDR-TIME.
+002230     MOVE WB-HEADER-LINE TO WB-OUT-TEXT.
+002240     MOVE "1" TO WB-OUT-CONTROL.
+002250     WRITE WB-OUT-RECORD.
+002260*
+002270     PERFORM 1500-CHECK-RESTART THRU 1500-EXIT.
+002280     PERFORM 4000-READ-MESSAGE-RECORD THRU 4000-EXIT.
+002290 1000-EXIT.
+002300     EXIT.
+002310*
+002320*----------------------------------------------------------------*
+002330*  1100-PARSE-PARM - POSITIONAL, COMMA-DELIMITED PARM STRING.    *
+002340*  ANY FIELD LEFT BLANK BY A SHORT PARM FALLS BACK TO THE SHOP   *
+002350*  DEFAULT FOR THAT FIELD.                                       *
+002360*----------------------------------------------------------------*
+002370 1100-PARSE-PARM.
+002380     MOVE WB-DEFAULT-AMPLITUDE       TO AMPLITUDE
+002390     MOVE WB-DEFAULT-OFFSET          TO OFFSET
+002400     MOVE WB-DEFAULT-ITERATIONS      TO ITERATIONS
+002410     MOVE WB-DEFAULT-MODE-SWITCH     TO MODE-SWITCH
+002420     MOVE WB-DEFAULT-TRAIL-AMPLITUDE TO TRAIL-AMPLITUDE
+002430     MOVE WB-DEFAULT-TRAIL-OFFSET    TO TRAIL-OFFSET
+002440*
+002450     UNSTRING LS-PARM-TEXT (1:LS-PARM-LEN) DELIMITED BY ","
+002460         INTO AMPLITUDE, OFFSET, ITERATIONS, MODE-SWITCH,
+002470              TRAIL-AMPLITUDE, TRAIL-OFFSET
+002480     END-UNSTRING.
+002490 1100-EXIT.
+002500     EXIT.
+002510*
+002520*----------------------------------------------------------------*
+002530*  1500-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR    *
+002540*  RUN THAT DID NOT COMPLETE.  IF ONE EXISTS, SKIP THE MESSAGE   *
+002550*  RECORDS ALREADY FINISHED AND RESUME MID-MESSAGE.  CK-ITER-NUM *
+002552*  IS THE LAST ITERATION 3800-WRITE-CHECKPOINT SAW FULLY         *
+002554*  RENDERED, AND CK-DECIMAL-VAL IS ALREADY ADVANCED TO THAT      *
+002556*  ITERATION'S PHASE - SO RESUME AT CK-ITER-NUM + 1 WITH         *
+002558*  CK-DECIMAL-VAL AS-IS, OR THE RESTARTED RUN WOULD RE-RENDER    *
+002559*  THE CHECKPOINTED ITERATION A SECOND TIME, ONE ITERATION LATE. *
+002560*----------------------------------------------------------------*
+002570 1500-CHECK-RESTART.
+002580     MOVE 1 TO WB-MSG-INDEX.
+002590     MOVE 1 TO WB-START-ITER.
+002600     OPEN INPUT CHECKPOINT-FILE.
+002610     IF CK-FILE-STATUS = "00"
+002620         READ CHECKPOINT-FILE
+002630             AT END
+002640                 SET WB-RESTART-AVAILABLE TO FALSE
+002650             NOT AT END
+002660                 SET WB-RESTART-AVAILABLE TO TRUE
+002670         END-READ
+002680     ELSE
+002690         SET WB-RESTART-AVAILABLE TO FALSE
+002700     END-IF
+002710     CLOSE CHECKPOINT-FILE.
+002720*
+002730     IF WB-RESTART-AVAILABLE
+002740         MOVE CK-MSG-INDEX    TO WB-MSG-INDEX
+002750         COMPUTE WB-START-ITER = CK-ITER-NUM + 1
+002760         MOVE CK-DECIMAL-VAL  TO DECIMAL-VAL
+002762         MOVE CK-MIN-ROUND-INT       TO WB-MIN-ROUND-INT
+002764         MOVE CK-MAX-ROUND-INT       TO WB-MAX-ROUND-INT
+002766         MOVE CK-TOTAL-ROUND-INT     TO WB-TOTAL-ROUND-INT
+002768         MOVE CK-SAMPLE-COUNT        TO WB-SAMPLE-COUNT
+002769         MOVE CK-NEGATIVE-WARN-COUNT TO WB-NEGATIVE-WARN-COUNT
+002770         MOVE CK-RANGE-WARN-COUNT    TO WB-RANGE-WARN-COUNT
+002772         DISPLAY "SINTEST - RESUMING FROM CHECKPOINT, MESSAGE "
+002780             WB-MSG-INDEX " ITERATION " WB-START-ITER
+002790         IF WB-MSG-INDEX > 1
+002800             COMPUTE WB-SKIP-COUNT = WB-MSG-INDEX - 1
+002810             PERFORM 4000-READ-MESSAGE-RECORD THRU 4000-EXIT
+002820                 WB-SKIP-COUNT TIMES
+002830         END-IF
+002840     END-IF.
+002850 1500-EXIT.
+002860     EXIT.
+002870*
+002880*----------------------------------------------------------------*
+002890*  2000-PROCESS-ONE-MESSAGE - GENERATE THE FULL WAVE ANIMATION   *
+002900*  FOR THE CURRENT MESSAGE, THEN ADVANCE TO THE NEXT ONE.        *
+002910*----------------------------------------------------------------*
+002920 2000-PROCESS-ONE-MESSAGE.
+002940     MOVE "1" TO WB-OUT-CONTROL.
+002950     MOVE SPACES TO WB-OUT-TEXT.
+002960     WRITE WB-OUT-RECORD.
+002970*
+002980     PERFORM 3000-GENERATE-WAVE-FOR-MESSAGE THRU 3000-EXIT.
+002990*
+003000     MOVE 1 TO WB-START-ITER.
+003010     MOVE 0.0 TO DECIMAL-VAL.
+003020     PERFORM 4000-READ-MESSAGE-RECORD THRU 4000-EXIT.
+003025     IF NOT WB-EOF-MESSAGES
+003026         ADD 1 TO WB-MSG-INDEX
+003027     END-IF.
+003030 2000-EXIT.
+003040     EXIT.
+003050*
+003060*----------------------------------------------------------------*
+003070*  3000-GENERATE-WAVE-FOR-MESSAGE - DRIVE ONE ANIMATION PASS OF  *
+003080*  ITERATIONS WAVE POINTS FOR THE MESSAGE CURRENTLY LOADED INTO  *
+003090*  MESSAGE-STRING.  LOOPS BY PERFORMING A PARAGRAPH, NOT INLINE. *
+003100*----------------------------------------------------------------*
+003110 3000-GENERATE-WAVE-FOR-MESSAGE.
+003120     PERFORM 3100-GENERATE-WAVE-POINT THRU 3100-EXIT
+003130         VARYING WB-ITER-NUM FROM WB-START-ITER BY 1
+003140         UNTIL WB-ITER-NUM > ITERATIONS.
+003150 3000-EXIT.
+003160     EXIT.
+003170*
+003180*----------------------------------------------------------------*
+003190*  3100-GENERATE-WAVE-POINT - ONE POINT OF THE SINE/COS/TAN WAVE.*
+003200*----------------------------------------------------------------*
+003210 3100-GENERATE-WAVE-POINT.
+003220     PERFORM 3200-COMPUTE-WAVE-VALUE THRU 3200-EXIT.
+003230     PERFORM 3300-VALIDATE-ROUND-INT THRU 3300-EXIT.
+003240     PERFORM 3400-COMPUTE-TRAIL-VALUE THRU 3400-EXIT.
+003250     PERFORM 3500-BUILD-OUTPUT-LINE THRU 3500-EXIT.
+003260     PERFORM 3600-WRITE-OUTPUT-LINE THRU 3600-EXIT.
+003270     PERFORM 3700-ACCUMULATE-STATISTICS THRU 3700-EXIT.
+003280*
+003290     ADD 0.1 TO DECIMAL-VAL.
+003295     IF DECIMAL-VAL >= WB-TWO-PI
+003296         SUBTRACT WB-TWO-PI FROM DECIMAL-VAL
+003297     END-IF.
+003300*
+003310     DIVIDE WB-ITER-NUM BY CHECKPOINT-INTERVAL
+003320         GIVING WB-DIVIDE-QUOTIENT
+003330         REMAINDER WB-DIVIDE-REMAINDER.
+003340     IF WB-DIVIDE-REMAINDER = 0
+003350         PERFORM 3800-WRITE-CHECKPOINT THRU 3800-EXIT
+003360     END-IF.
+003370 3100-EXIT.
+003380     EXIT.
+003390*
+003400*----------------------------------------------------------------*
+003410*  3200-COMPUTE-WAVE-VALUE - APPLY THE SELECTED TRIG FUNCTION,   *
+003420*  THEN THE SHOP'S STANDARD OFFSET/AMPLITUDE SCALING.  THE RAW   *
+003422*  RESULT IS HELD IN WB-TRIG-RAW (COMP-2) SO TAN'S CLAMP TO -1/+1*
+003424*  SEES THE TRUE, UNTRUNCATED VALUE NEAR AN ASYMPTOTE BEFORE     *
+003426*  ANYTHING IS STORED INTO THE SMALL FIXED DEC-CALCULATED FIELD. *
+003450*----------------------------------------------------------------*
+003460 3200-COMPUTE-WAVE-VALUE.
+003470     IF MODE-IS-COS
+003480         COMPUTE WB-TRIG-RAW = FUNCTION COS (DECIMAL-VAL)
+003490     ELSE
+003500         IF MODE-IS-TAN
+003510             COMPUTE WB-TRIG-RAW = FUNCTION TAN (DECIMAL-VAL)
+003520             IF WB-TRIG-RAW > 1
+003530                 MOVE 1 TO WB-TRIG-RAW
+003540             END-IF
+003550             IF WB-TRIG-RAW < -1
+003560                 MOVE -1 TO WB-TRIG-RAW
+003570             END-IF
+003580         ELSE
+003590             COMPUTE WB-TRIG-RAW = FUNCTION SIN (DECIMAL-VAL)
+003600         END-IF
+003610     END-IF
+003620*
+003630     COMPUTE WB-CALC-RAW = (WB-TRIG-RAW + OFFSET) * AMPLITUDE.
+003660 3200-EXIT.
+003670     EXIT.
+003680*
+003690*----------------------------------------------------------------*
+003700*  3300-VALIDATE-ROUND-INT - WB-CALC-RAW IS THE FULL-WIDTH       *
+003710*  PRODUCT FROM 3200, VALIDATED HERE BEFORE IT EVER TOUCHES      *
+003720*  DEC-CALCULATED.  A NEGATIVE VALUE (POSSIBLE ANYTIME OFFSET    *
+003730*  IS TUNED SMALL) IS FLOORED TO ZERO; A TOO-LARGE AMPLITUDE/    *
+003740*  OFFSET COMBINATION, NOW REACHABLE SINCE BOTH COME FROM AN     *
+003742*  UNBOUNDED PARM VALUE, IS CEILINGED TO 9999, THE MOST          *
+003744*  ROUND-INT (PIC 9(04)) CAN HOLD.  ONLY AFTER BOTH CHECKS PASS  *
+003746*  IS THE CLAMPED VALUE MOVED INTO DEC-CALCULATED, SO THE FIELD  *
+003748*  NEVER SEES AN OUT-OF-RANGE RESULT TO SILENTLY TRUNCATE.       *
+003750*----------------------------------------------------------------*
+003760 3300-VALIDATE-ROUND-INT.
+003770     IF WB-CALC-RAW < 0
+003780         DISPLAY "SINTEST - WARNING: NEGATIVE WAVE VALUE "
+003790             WB-CALC-RAW " AT ITERATION " WB-ITER-NUM
+003800             " - FLOORED TO ZERO"
+003810         MOVE 0 TO WB-CALC-RAW
+003820         ADD 1 TO WB-NEGATIVE-WARN-COUNT
+003830     END-IF
+003840*
+003842     IF WB-CALC-RAW > 9999
+003844         DISPLAY "SINTEST - WARNING: WAVE VALUE "
+003846             WB-CALC-RAW " AT ITERATION " WB-ITER-NUM
+003848             " EXCEEDS ROUND-INT RANGE - CEILINGED TO 9999"
+003849         MOVE 9999 TO WB-CALC-RAW
+003850         ADD 1 TO WB-RANGE-WARN-COUNT
+003852     END-IF
+003854*
+003855     COMPUTE DEC-CALCULATED ROUNDED = WB-CALC-RAW.
+003856     COMPUTE ROUND-INT = DEC-CALCULATED.
+003860 3300-EXIT.
+003870     EXIT.
+003880*
+003890*----------------------------------------------------------------*
+003900*  3400-COMPUTE-TRAIL-VALUE - INDEPENDENT SECOND WAVE THAT       *
+003910*  DRIVES THE TRAILING SPACE COUNT SO THE MESSAGE BOBS ON BOTH   *
+003920*  SIDES INSTEAD OF ONLY DRIFTING LEFT-TO-RIGHT.  SAME TRIG MODE *
+003930*  AND PHASE AS THE LEADING WAVE, DIFFERENT AMPLITUDE/OFFSET.    *
+003935*  THE FULL PRODUCT IS VALIDATED ON THE WIDE WB-TR-CALC-RAW      *
+003937*  INTERMEDIATE THE SAME WAY 3300-VALIDATE-ROUND-INT HANDLES THE *
+003938*  LEADING WAVE, BEFORE ANYTHING IS STORED INTO THE FIXED        *
+003939*  TRAIL-DEC-CALC FIELD.                                         *
+003940*----------------------------------------------------------------*
+003950 3400-COMPUTE-TRAIL-VALUE.
+003960     IF MODE-IS-COS
+003970         COMPUTE WB-TR-TRIG-RAW = FUNCTION COS (DECIMAL-VAL)
+003980     ELSE
+003990         IF MODE-IS-TAN
+004000             COMPUTE WB-TR-TRIG-RAW = FUNCTION TAN (DECIMAL-VAL)
+004010             IF WB-TR-TRIG-RAW > 1
+004020                 MOVE 1 TO WB-TR-TRIG-RAW
+004030             END-IF
+004040             IF WB-TR-TRIG-RAW < -1
+004050                 MOVE -1 TO WB-TR-TRIG-RAW
+004060             END-IF
+004070         ELSE
+004080             COMPUTE WB-TR-TRIG-RAW = FUNCTION SIN (DECIMAL-VAL)
+004090         END-IF
+004100     END-IF
+004110*
+004115     COMPUTE WB-TR-CALC-RAW =
+004116         (WB-TR-TRIG-RAW + TRAIL-OFFSET) * TRAIL-AMPLITUDE.
+004150*
+004160     IF WB-TR-CALC-RAW < 0
+004162         DISPLAY "SINTEST - WARNING: NEGATIVE TRAIL WAVE VALUE "
+004164             WB-TR-CALC-RAW " AT ITERATION " WB-ITER-NUM
+004166             " - FLOORED TO ZERO"
+004170         MOVE 0 TO WB-TR-CALC-RAW
+004172         ADD 1 TO WB-NEGATIVE-WARN-COUNT
+004180     END-IF
+004190*
+004192     IF WB-TR-CALC-RAW > 9999
+004194         DISPLAY "SINTEST - WARNING: TRAIL WAVE VALUE "
+004196             WB-TR-CALC-RAW " AT ITERATION " WB-ITER-NUM
+004198             " EXCEEDS TRAIL-ROUND-INT RANGE - CEILINGED TO 9999"
+004199         MOVE 9999 TO WB-TR-CALC-RAW
+004200         ADD 1 TO WB-RANGE-WARN-COUNT
+004201     END-IF
+004202*
+004203     COMPUTE TRAIL-DEC-CALC ROUNDED = WB-TR-CALC-RAW.
+004204     COMPUTE TRAIL-ROUND-INT = TRAIL-DEC-CALC.
+004210 3400-EXIT.
+004220     EXIT.
+004230*
+004240*----------------------------------------------------------------*
+004250*  3500-BUILD-OUTPUT-LINE - BUILD THE ENTIRE LINE (LEADING       *
+004260*  SPACES, MESSAGE, TRAILING SPACES) IN ONE PASS SO THE WRITE/   *
+004270*  DISPLAY BELOW ISSUE ONLY ONCE PER LINE NO MATTER HOW WIDE THE *
+004280*  WAVE IS OR HOW MANY ITERATIONS THE RUN ASKS FOR.  LEADING AND *
+004282*  TRAILING PAD ARE CLAMPED SO THEIR COMBINED WIDTH (PLUS THE    *
+004284*  5-BYTE MESSAGE) NEVER EXCEEDS THE 132-BYTE PRINT LINE - AT    *
+004286*  PEAKS WHERE BOTH WAVES ARE WIDE, THE TRAILING PAD GIVES WAY   *
+004288*  SO THE ARCHIVED COPY CAN NEVER DIVERGE FROM THE DISPLAY.      *
+004290*----------------------------------------------------------------*
+004300 3500-BUILD-OUTPUT-LINE.
+004310     MOVE ROUND-INT TO SPACE-COUNTER.
+004320     IF SPACE-COUNTER > WB-MAX-PAD-LEN
+004330         MOVE WB-MAX-PAD-LEN TO SPACE-COUNTER
+004340     END-IF
+004350*
+004352     COMPUTE WB-TRAIL-LIMIT = WB-MAX-PAD-LEN - SPACE-COUNTER.
+004360     IF TRAIL-ROUND-INT > WB-TRAIL-LIMIT
+004370         MOVE WB-TRAIL-LIMIT TO TRAIL-ROUND-INT
+004380     END-IF
+004390*
+004400     COMPUTE WB-MSG-START = SPACE-COUNTER + 1.
+004410     COMPUTE WB-TRAIL-START = SPACE-COUNTER + 6.
+004420*
+004430     MOVE SPACES TO WB-PADDED-LINE.
+004440     IF SPACE-COUNTER > 0
+004450         MOVE WB-SPACE-FILL (1:SPACE-COUNTER)
+004460             TO WB-PADDED-LINE (1:SPACE-COUNTER)
+004470     END-IF
+004480     MOVE MESSAGE-STRING TO WB-PADDED-LINE (WB-MSG-START:5).
+004490     IF TRAIL-ROUND-INT > 0
+004500         MOVE WB-SPACE-FILL (1:TRAIL-ROUND-INT)
+004510             TO WB-PADDED-LINE (WB-TRAIL-START:TRAIL-ROUND-INT)
+004520     END-IF.
+004530 3500-EXIT.
+004540     EXIT.
+004550*
+004560*----------------------------------------------------------------*
+004570*  3600-WRITE-OUTPUT-LINE - ONE CONSOLE DISPLAY AND ONE WRITE TO *
+004580*  THE ARCHIVE FILE PER WAVE POINT.  THE WRITE STATUS IS CHECKED *
+004585*  SINCE THIS IS THE HIGH-VOLUME, STEADY-STATE I/O MOST LIKELY   *
+004587*  TO SURFACE A DASD-FULL OR SIMILAR MID-RUN ALLOCATION FAILURE. *
+004590*----------------------------------------------------------------*
+004600 3600-WRITE-OUTPUT-LINE.
+004610     DISPLAY WB-PADDED-LINE.
+004620     MOVE SPACE TO WB-OUT-CONTROL.
+004630     MOVE WB-PADDED-LINE TO WB-OUT-TEXT.
+004640     WRITE WB-OUT-RECORD.
+004642     IF WB-OUT-FILE-STATUS NOT = "00"
+004644         DISPLAY "SINTEST - FATAL: WAVEOUT WRITE FAILED, STATUS "
+004646             WB-OUT-FILE-STATUS
+004648         MOVE 16 TO RETURN-CODE
+004649         GOBACK
+004650     END-IF.
+004655 3600-EXIT.
+004660     EXIT.
+004670*
+004680*----------------------------------------------------------------*
+004690*  3700-ACCUMULATE-STATISTICS - ROLL ROUND-INT INTO THE RUN-WIDE *
+004700*  MIN/MAX/TOTAL SO 8000-WRITE-STATISTICS-TRAILER CAN REPORT THE *
+004710*  ACTUAL SPACE-COUNT RANGE PRODUCED BY THIS PARAMETER SET.      *
+004720*----------------------------------------------------------------*
+004730 3700-ACCUMULATE-STATISTICS.
+004740     IF ROUND-INT < WB-MIN-ROUND-INT
+004750         MOVE ROUND-INT TO WB-MIN-ROUND-INT
+004760     END-IF
+004770     IF ROUND-INT > WB-MAX-ROUND-INT
+004780         MOVE ROUND-INT TO WB-MAX-ROUND-INT
+004790     END-IF
+004800     ADD ROUND-INT TO WB-TOTAL-ROUND-INT.
+004810     ADD 1 TO WB-SAMPLE-COUNT.
+004820 3700-EXIT.
+004830     EXIT.
+004840*
+004850*----------------------------------------------------------------*
+004860*  3800-WRITE-CHECKPOINT - SNAPSHOT CURRENT POSITION EVERY       *
+004870*  CHECKPOINT-INTERVAL ITERATIONS SO A RESTART DOES NOT HAVE TO  *
+004880*  REPLAY THE WHOLE RUN FROM ITERATION ONE.  THE RUNNING         *
+004882*  STATISTICS ACCUMULATORS ARE SAVED ALONGSIDE THE POSITION SO   *
+004884*  8000-WRITE-STATISTICS-TRAILER REPORTS THE WHOLE NIGHT'S RUN,  *
+004886*  NOT JUST THE TAIL AFTER A RESTART.  THIS IS THE SAME          *
+004887*  STEADY-STATE I/O RATIONALE AS WAVEOUT'S WRITE CHECK - A       *
+004888*  SILENT CHECKPOINT FAILURE WOULD LEAVE A RESTART WITH A STALE  *
+004889*  OR MISSING POSITION AND NO DIAGNOSTIC TO EXPLAIN IT.          *
+004890*----------------------------------------------------------------*
+004900 3800-WRITE-CHECKPOINT.
+004901     OPEN OUTPUT CHECKPOINT-FILE.
+004902     IF CK-FILE-STATUS NOT = "00"
+004903         DISPLAY "SINTEST - FATAL: CKPTFILE OPEN FAILED, STATUS "
+004904             CK-FILE-STATUS
+004905         MOVE 16 TO RETURN-CODE
+004906         GOBACK
+004907     END-IF.
+004910     MOVE WB-MSG-INDEX TO CK-MSG-INDEX.
+004920     MOVE WB-ITER-NUM  TO CK-ITER-NUM.
+004930     MOVE DECIMAL-VAL  TO CK-DECIMAL-VAL.
+004932     MOVE WB-MIN-ROUND-INT       TO CK-MIN-ROUND-INT.
+004934     MOVE WB-MAX-ROUND-INT       TO CK-MAX-ROUND-INT.
+004936     MOVE WB-TOTAL-ROUND-INT     TO CK-TOTAL-ROUND-INT.
+004938     MOVE WB-SAMPLE-COUNT        TO CK-SAMPLE-COUNT.
+004939     MOVE WB-NEGATIVE-WARN-COUNT TO CK-NEGATIVE-WARN-COUNT.
+004941     MOVE WB-RANGE-WARN-COUNT    TO CK-RANGE-WARN-COUNT.
+004942     WRITE CK-CHECKPOINT-RECORD.
+004944     IF CK-FILE-STATUS NOT = "00"
+004946         DISPLAY "SINTEST - FATAL: CKPTFILE WRITE FAILED, STATUS "
+004948             CK-FILE-STATUS
+004949         MOVE 16 TO RETURN-CODE
+004951         GOBACK
+004952     END-IF.
+004960     CLOSE CHECKPOINT-FILE.
+004970 3800-EXIT.
+004980     EXIT.
+004990*
+005000*----------------------------------------------------------------*
+005010*  4000-READ-MESSAGE-RECORD - PRIME/ADVANCE THE MESSAGE FILE.    *
+005012*  ANY STATUS OTHER THAN END-OF-FILE OR SUCCESSFUL IS A READ     *
+005014*  ERROR, NOT NORMAL EXHAUSTION, SO IT IS TREATED AS FATAL.      *
+005020*----------------------------------------------------------------*
+005030 4000-READ-MESSAGE-RECORD.
+005040     READ INPUT-MESSAGE-FILE INTO MESSAGE-STRING
+005050         AT END
+005060             SET WB-EOF-MESSAGES TO TRUE
+005070             GO TO 4000-EXIT
+005080     END-READ.
+005082     IF IM-FILE-STATUS NOT = "00"
+005084         DISPLAY "SINTEST - FATAL: MSGIN READ ERROR, STATUS "
+005086             IM-FILE-STATUS
+005088         MOVE 16 TO RETURN-CODE
+005089         GOBACK
+005090     END-IF.
+005091 4000-EXIT.
+005100     EXIT.
+005110*
+005120*----------------------------------------------------------------*
+005130*  8000-WRITE-STATISTICS-TRAILER - MIN/MAX/AVERAGE ROUND-INT FOR *
+005140*  THE WHOLE RUN, TO THE CONSOLE AND TO THE ARCHIVE FILE.        *
+005150*----------------------------------------------------------------*
+005160 8000-WRITE-STATISTICS-TRAILER.
+005170     IF WB-SAMPLE-COUNT > 0
+005180         COMPUTE WB-AVERAGE-ROUND-INT ROUNDED =
+005190             WB-TOTAL-ROUND-INT / WB-SAMPLE-COUNT
+005200     END-IF
+005210*
+005220     DISPLAY "SINTEST - END OF RUN STATISTICS".
+005230     DISPLAY "  SAMPLES....... " WB-SAMPLE-COUNT.
+005240     DISPLAY "  MIN ROUND-INT. " WB-MIN-ROUND-INT.
+005250     DISPLAY "  MAX ROUND-INT. " WB-MAX-ROUND-INT.
+005260     DISPLAY "  AVG ROUND-INT. " WB-AVERAGE-ROUND-INT.
+005270     DISPLAY "  NEGATIVE WARNS " WB-NEGATIVE-WARN-COUNT.
+005275     DISPLAY "  RANGE WARNS... " WB-RANGE-WARN-COUNT.
+005280*
+005290     MOVE "1" TO WB-OUT-CONTROL.
+005300     MOVE "SINTEST - END OF RUN STATISTICS" TO WB-OUT-TEXT.
+005310     WRITE WB-OUT-RECORD.
+005320     MOVE SPACE TO WB-OUT-CONTROL.
+005330     STRING "SAMPLES=" WB-SAMPLE-COUNT
+005340            " MIN=" WB-MIN-ROUND-INT
+005350            " MAX=" WB-MAX-ROUND-INT
+005360            " AVG=" WB-AVERAGE-ROUND-INT
+005370            " NEG-WARN=" WB-NEGATIVE-WARN-COUNT
+005375            " RANGE-WARN=" WB-RANGE-WARN-COUNT
+005380       DELIMITED BY SIZE INTO WB-OUT-TEXT.
+005390     WRITE WB-OUT-RECORD.
+005400 8000-EXIT.
+005410     EXIT.
+005420*
+005430*----------------------------------------------------------------*
+005440*  9000-TERMINATE - CLOSE FILES.  A SUCCESSFUL COMPLETION CLEARS *
+005450*  THE CHECKPOINT SO THE NEXT RUN STARTS CLEAN.  IF THE CLEARING *
+005452*  OPEN ITSELF FAILS, THE NEXT RUN WOULD MISREAD THE OLD         *
+005454*  CHECKPOINT AS A PENDING RESTART, SO IT IS CHECKED AND         *
+005456*  TREATED AS FATAL THE SAME AS EVERY OTHER FILE STATUS HERE.    *
+005460*----------------------------------------------------------------*
+005470 9000-TERMINATE.
+005480     OPEN OUTPUT CHECKPOINT-FILE.
+005482     IF CK-FILE-STATUS NOT = "00"
+005484         DISPLAY "SINTEST - FATAL: CKPTFILE CLEAR FAILED, STATUS "
+005486             CK-FILE-STATUS
+005488         MOVE 16 TO RETURN-CODE
+005489         GOBACK
+005490     END-IF.
+005492     CLOSE CHECKPOINT-FILE.
+005500     CLOSE WAVE-BANNER-OUT.
+005510     CLOSE INPUT-MESSAGE-FILE.
+005520 9000-EXIT.
+005530     EXIT.
+005540*
+005550 END PROGRAM SINTEST.
